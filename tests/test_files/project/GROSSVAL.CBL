@@ -0,0 +1,33 @@
+      *****************************************************************
+      * GROSSVAL - SIGN/NUMERIC VALIDATION FOR A COMPUTED GROSS-PAY
+      * AMOUNT. CALLED BY TESTREPL BEFORE A PAYROLL1/PAYROLL2 RECORD
+      * IS WRITTEN, FOLLOWING THE SAME LINKAGE SUBROUTINE SHAPE AS
+      * IC214A: A LINKAGE SECTION PARAMETER, PROCEDURE DIVISION USING,
+      * AND A SINGLE EXIT PARAGRAPH.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-08  Initial version - sign/numeric check on GROSS-PAY
+      *             for TESTREPL's pre-write validation.
+      * 2026-08-09  Dropped CONFIGURATION SECTION/SOURCE-COMPUTER/
+      *             OBJECT-COMPUTER so this program's ENVIRONMENT
+      *             DIVISION matches TESTREPL's bare one.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GROSSVAL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  WS-GROSS-PAY                PIC S9(5)V99.
+       01  WS-GROSS-PAY-SW             PIC X.
+           88  WS-GROSS-PAY-VALID          VALUE 'Y'.
+           88  WS-GROSS-PAY-INVALID        VALUE 'N'.
+
+       PROCEDURE DIVISION USING WS-GROSS-PAY, WS-GROSS-PAY-SW.
+       GROSSVAL-CHECK.
+           IF WS-GROSS-PAY IS NUMERIC AND WS-GROSS-PAY NOT < ZERO
+               SET WS-GROSS-PAY-VALID TO TRUE
+           ELSE
+               SET WS-GROSS-PAY-INVALID TO TRUE
+           END-IF.
+       GROSSVAL-EXIT.
+           EXIT PROGRAM.
