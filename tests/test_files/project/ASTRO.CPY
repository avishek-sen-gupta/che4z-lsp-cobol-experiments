@@ -0,0 +1,6 @@
+      *****************************************************************
+      * ASTRO - RUN-DATE / PAY-PERIOD INFORMATION COMMON TO PAYROLL
+      * PROGRAMS.
+      *****************************************************************
+       01  WS-ASTRO-DATA.
+           05  WS-PAY-PERIOD-END-DATE  PIC X(8).
