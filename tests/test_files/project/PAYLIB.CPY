@@ -0,0 +1,17 @@
+      *****************************************************************
+      * PAYLIB - COMMON PAYROLL EMPLOYEE BATCH LAYOUT.
+      * CALLERS COPY THIS WITH REPLACING TO NAME THE GROUP, ITS ENTRY
+      * COUNT AND INDEX, AND THE PAY-CODE / GROSS-PAY / FOURTH-FIELD /
+      * PAY-PERIOD-END-DATE ITEMS FOR THEIR OWN USE. ONE TABLE ENTRY
+      * PER EMPLOYEE IN THE PAY RUN.
+      *****************************************************************
+       01  A.
+           05  G                       PIC 9(4) COMP VALUE ZERO.
+           05  A-DETAIL OCCURS 1 TO 50 TIMES
+                   DEPENDING ON G
+                   INDEXED BY F.
+               10  B                   PIC 9(4).
+               10  C                   PIC S9(5)V99.
+               10  D                   PIC 9(5)V99.
+               10  E                   PIC X(8).
+               10  H                   PIC S9(5)V99.
