@@ -11,27 +11,652 @@
       * Contributors:                                                *
       *   Broadcom, Inc. - initial API and implementation            *
       ****************************************************************
-       COPY ASTRO.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * 2026-08-08  Add PAY-CODE rate lookup and GROSS-PAY computation
+      *             in MAINLINE. Moved COPY ASTRO. into WORKING-STORAGE
+      *             (where it belongs) and gave MAINLINE a proper
+      *             IDENTIFICATION DIVISION ahead of it. Removed the
+      *             stray "COP NEW REPLACING" line left over from the
+      *             NAME2-to-NAME3 rename; it never compiled.
+      * 2026-08-08  Add PAYROLL-OUT sequential output file and write
+      *             each PAYROLL1 record to it for the GL feed.
+      * 2026-08-08  Add checkpoint/restart: WS-RESTART-COUNT (passed in
+      *             via PROCEDURE DIVISION USING from the JCL PARM on
+      *             the EXEC statement, behind the usual halfword
+      *             PARM length in WS-RESTART-PARM-LEN) tells MAINLINE
+      *             how many PAYROLL1 records were already committed
+      *             on the run being restarted, and CHECK-CHECKPOINT
+      *             commits progress every WS-CHECKPOINT-INTERVAL
+      *             records.
+      * 2026-08-08  CALL GROSSVAL before the WRITE to sign/numeric
+      *             validate GROSS-PAY; a bad rate lookup can no
+      *             longer silently write a negative paycheck.
+      * 2026-08-08  Stamp PAYROLL1 with the ASTRO pay-period-ending
+      *             date before it is written, so one run's output
+      *             can be told apart from the next pay period's.
+      * 2026-08-08  Add EXCEPTION-RPT output and LOG-PAY-CODE-EXCEPTION
+      *             so every PAY-CODE reset is traceable (original
+      *             value, record key, run date/time).
+      * 2026-08-08  Add RECONCILE-HOURS: match PAYROLL1's HOURS against
+      *             the TIMEKEEPING-IN extract by PAY-CODE before the
+      *             gross-pay math runs; mismatches go to SUSPENSE-OUT
+      *             instead of being paid.
+      * 2026-08-08  Restructure PAYROLL1 as a PAYLIB OCCURS table
+      *             loaded from a new PAYROLL-IN batch feed; MAINLINE
+      *             now loops PROCESS-EMPLOYEE over the whole pay run
+      *             (EMP-IDX) instead of handling a single employee.
+      *             The restart count passed in on WS-RESTART-PARM
+      *             now also skips employees already committed on a
+      *             prior attempt, rather than only gating the
+      *             checkpoint interval.
+      * 2026-08-08  Build out NAME3 into real deductions processing -
+      *             tax withholding and a flat benefit deduction
+      *             against GROSS-PAY, producing NET-PAY on PAYROLL1.
+      * 2026-08-08  Add a second PAYLIB expansion (PAYROLL2) for
+      *             salaried employees, loaded from PAYROLL-IN2 and
+      *             processed after the hourly batch. Salaried
+      *             GROSS-PAY comes straight from SALARY-AMT rather
+      *             than the HOURS * RATE lookup; deductions and
+      *             GROSSVAL sign-validation are reused the same way.
+      *             The checkpoint commit-interval bookkeeping spans
+      *             both batches via the shared WS-RECORD-COUNT, and
+      *             restart now carries a second position counter
+      *             (WS-RESTART-COUNT2) so the salaried pass can skip
+      *             already-committed employees the same way the
+      *             hourly pass does.
+      * 2026-08-08  Stop comparing against PAY-CODE OF PAYROLL1 once
+      *             PROCESS-EMPLOYEE has already reset it to zero:
+      *             RECONCILE-HOURS and LOOKUP-PAY-RATE now key off
+      *             WS-ORIGINAL-PAY-CODE, captured before the reset,
+      *             so the rate lookup and hours match are no longer
+      *             always comparing against pay-code zero. Widened
+      *             PAYLIB's fourth field to PIC 9(5)V99 so a salaried
+      *             amount over $999.99 no longer gets truncated when
+      *             it loads into PAYROLL2. Re-keyed the exception and
+      *             suspense records on EMP-IDX instead of
+      *             WS-RECORD-COUNT, since the counter had not yet
+      *             been incremented for the current employee when
+      *             those records were written. Folded TIMEKEEPING-IN
+      *             into a WORKING-STORAGE table loaded once per run
+      *             (LOAD-TIMEKEEPING-BATCH) instead of being
+      *             re-opened and re-scanned from the top for every
+      *             employee. WS-PAY-PERIOD-END-DATE is now populated
+      *             by ACCEPT FROM DATE in MAINLINE instead of a fixed
+      *             VALUE, so it tracks the actual run date.
+      * 2026-08-08  WRITE-PAYROLL-OUT now moves WS-ORIGINAL-PAY-CODE
+      *             (not the zeroed PAY-CODE OF PAYROLL1) to
+      *             PO-PAY-CODE, so the GL feed carries the real
+      *             pay-code. RECONCILE-HOURS now logs to SUSPENSE-OUT
+      *             when a pay-code has no entry at all in the
+      *             timekeeping extract, not just when the hours
+      *             mismatch, so an unverifiable record is traceable
+      *             instead of silently zero-paid. Added CHECKPOINT-OUT
+      *             so COMMIT-CHECKPOINT persists the committed hourly/
+      *             salaried position durably (plus a DISPLAY), giving
+      *             operations an actual value to resubmit the job with
+      *             instead of only an in-memory counter that an abend
+      *             discards.
+      * 2026-08-09  MAINLINE now adds WS-RESTART-COUNT2 into the
+      *             starting WS-RECORD-COUNT/WS-LAST-CHECKPOINT, not
+      *             just WS-RESTART-COUNT, so the checkpoint interval
+      *             on a restart after the salaried batch was already
+      *             partway committed counts from the true combined
+      *             position. Widened PO-HOURS and SU-PAYROLL-HOURS to
+      *             PIC 9(5)V99 to match the widened HOURS OF PAYROLL1
+      *             they are moved from. Added WS-RESTART-PARM-LEN
+      *             ahead of the restart counts in WS-RESTART-PARM for
+      *             the halfword PARM length z/OS hands a main program
+      *             invoked with EXEC PGM=TESTREPL,PARM='...'.
+      * 2026-08-09  Opens PAYROLL-OUT/EXCEPTION-RPT/SUSPENSE-OUT/
+      *             CHECKPOINT-OUT EXTEND instead of OUTPUT on a
+      *             restart so a resubmitted run appends instead of
+      *             truncating what the prior attempt already
+      *             committed. Added a final COMMIT-CHECKPOINT after
+      *             each of the hourly and salaried loops so a run's
+      *             tail position is always recoverable. LOAD-PAYROLL-
+      *             BATCH/-SALARIED now DISPLAY a warning if their
+      *             feed still has records once the 50-entry table
+      *             fills.
+      * 2026-08-09  MAINLINE now validates WS-RESTART-PARM-LEN (and
+      *             that both restart counts are NUMERIC) before
+      *             trusting WS-RESTART-PARM, defaulting both counts
+      *             to zero when the caller didn't actually supply
+      *             them - a bare EXEC PGM=TESTREPL with no PARM=, or
+      *             a short one, no longer reads garbage off the end
+      *             of the parameter list as a restart position.
+      *             WS-PAY-PERIOD-END-DATE is no longer re-ACCEPTed
+      *             from DATE on a restart - CHECKPOINT-OUT now also
+      *             carries CK-PP-END-DATE, and READ-LAST-CHECKPOINT-
+      *             DATE loads it back so every record in one pay
+      *             run's output (pre- and post-restart) carries the
+      *             same period-ending date. Lowered WS-CHECKPOINT-
+      *             INTERVAL to 1 so WS-LAST-CHECKPOINT (and therefore
+      *             the restart position) never lags behind what has
+      *             already been durably written, which the EXTEND-
+      *             only restart path depends on to avoid reprocessing
+      *             (and duplicate-posting) records between commits.
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTREPL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-OUT ASSIGN TO PAYOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EXCEPTION-RPT ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TIMEKEEPING-IN ASSIGN TO TIMEKEY
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SUSPENSE-OUT ASSIGN TO SUSPENSE
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PAYROLL-IN ASSIGN TO PAYIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PAYROLL-IN2 ASSIGN TO PAYIN2
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHECKPOINT-OUT ASSIGN TO CHKPOINT
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.                                                 
+       FILE SECTION.
+       FD  PAYROLL-OUT
+           RECORDING MODE IS F.
+       01  PAYROLL-OUT-REC.
+           05  PO-PAY-CODE             PIC 9(4).
+           05  PO-GROSS-PAY            PIC S9(5)V99.
+           05  PO-HOURS                PIC 9(5)V99.
+           05  PO-PP-END-DATE          PIC X(8).
+           05  PO-NET-PAY              PIC S9(5)V99.
+           05  PO-EMPLOYEE-TYPE        PIC X.
+               88  PO-HOURLY-EMPLOYEE      VALUE 'H'.
+               88  PO-SALARIED-EMPLOYEE    VALUE 'S'.
+           05  PO-SALARY-AMT           PIC S9(5)V99.
+
+      * PAYROLL EXCEPTION REPORT - ONE ENTRY PER PAY-CODE RESET SO
+      * MONTH-END TOTALS CAN BE TRACED BACK TO THE RECORD THAT LOST
+      * ITS ORIGINAL PAY-CODE.
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  EXCEPTION-RPT-REC.
+           05  ER-RECORD-KEY           PIC 9(6).
+           05  ER-ORIGINAL-PAY-CODE    PIC 9(4).
+           05  ER-RUN-DATE             PIC 9(8).
+           05  ER-RUN-TIME             PIC 9(8).
+
+      * EXTERNAL TIMEKEEPING EXTRACT - ONE ENTRY PER PAY-CODE, USED TO
+      * VERIFY THE HOURS PAYLIB HANDED TO THIS PROGRAM.
+       FD  TIMEKEEPING-IN
+           RECORDING MODE IS F.
+       01  TIMEKEEPING-IN-REC.
+           05  TK-PAY-CODE             PIC 9(4).
+           05  TK-HOURS                PIC 9(3)V99.
+
+      * HOURS RECONCILIATION SUSPENSE - PAYROLL1 RECORDS WHOSE HOURS
+      * DO NOT MATCH THE TIMEKEEPING EXTRACT FOR THAT PAY-CODE.
+       FD  SUSPENSE-OUT
+           RECORDING MODE IS F.
+       01  SUSPENSE-OUT-REC.
+           05  SU-RECORD-KEY           PIC 9(6).
+           05  SU-PAY-CODE             PIC 9(4).
+           05  SU-PAYROLL-HOURS        PIC 9(5)V99.
+           05  SU-TIMEKEEPING-HOURS    PIC 9(3)V99.
+
+      * INCOMING PAY RUN BATCH - ONE RECORD PER EMPLOYEE, LOADED INTO
+      * THE PAYROLL1 TABLE AT THE START OF THE RUN.
+       FD  PAYROLL-IN
+           RECORDING MODE IS F.
+       01  PAYROLL-IN-REC.
+           05  PI-PAY-CODE             PIC 9(4).
+           05  PI-HOURS                PIC 9(3)V99.
+
+      * INCOMING SALARIED PAY RUN BATCH - ONE RECORD PER SALARIED
+      * EMPLOYEE, LOADED INTO THE PAYROLL2 TABLE AT THE START OF
+      * THE RUN.
+       FD  PAYROLL-IN2
+           RECORDING MODE IS F.
+       01  PAYROLL-IN2-REC.
+           05  PI2-PAY-CODE            PIC 9(4).
+           05  PI2-SALARY-AMT          PIC 9(5)V99.
+
+      * DURABLE CHECKPOINT RECORD - ONE ENTRY PER COMMIT SO AN OPERATOR
+      * CAN READ THE LAST RECORD IN THIS FILE AFTER AN ABEND AND KNOW
+      * WHAT TO PASS BACK IN ON WS-RESTART-PARM. CK-HOURLY-COUNT MAPS
+      * TO WS-RESTART-COUNT AND CK-SALARIED-COUNT MAPS TO
+      * WS-RESTART-COUNT2.
+       FD  CHECKPOINT-OUT
+           RECORDING MODE IS F.
+       01  CHECKPOINT-OUT-REC.
+           05  CK-RECORD-COUNT         PIC 9(6).
+           05  CK-HOURLY-COUNT         PIC 9(6).
+           05  CK-SALARIED-COUNT       PIC 9(6).
+           05  CK-RUN-DATE             PIC 9(8).
+           05  CK-RUN-TIME             PIC 9(8).
+           05  CK-PP-END-DATE          PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       COPY ASTRO.
       *01  PARENT.
       * COPY PAYLIB REPLACING ==01 A== BY ==02 ABCD==.
-            
+
       * COPY REPL REPLACING ==TAG== BY ==ABC==
       * ==TAR== by ==XYZ==.
       * COPY REPL REPLACING ==TAG== BY DEF.
        COPY PAYLIB REPLACING  A BY PAYROLL1
                          B BY PAY-CODE
                          C BY GROSS-PAY
-                         D BY HOURS.
+                         D BY HOURS
+                         E BY PP-END-DATE
+                         F BY EMP-IDX
+                         G BY WS-EMP-COUNT
+                         H BY NET-PAY.
+
+      * SALARIED PAY RUN TABLE - SAME PAYLIB SHAPE AS PAYROLL1, BUT
+      * THE FOURTH FIELD IS A FLAT SALARY AMOUNT RATHER THAN HOURS, SO
+      * GROSS-PAY IS TAKEN DIRECTLY FROM IT INSTEAD OF A RATE LOOKUP.
+       COPY PAYLIB REPLACING  A BY PAYROLL2
+                         B BY PAY-CODE
+                         C BY GROSS-PAY
+                         D BY SALARY-AMT
+                         E BY PP-END-DATE
+                         F BY EMP2-IDX
+                         G BY WS-EMP2-COUNT
+                         H BY NET-PAY.
+
+      * PAY-CODE RATE TABLE - HOURLY RATE BY PAY-CODE, USED TO DERIVE
+      * GROSS-PAY = HOURS * RATE IN MAINLINE.
+       01  WS-RATE-TABLE-DATA.
+           05  FILLER              PIC X(9) VALUE '000000000'.
+           05  FILLER              PIC X(9) VALUE '000101250'.
+           05  FILLER              PIC X(9) VALUE '000201500'.
+           05  FILLER              PIC X(9) VALUE '000301750'.
+           05  FILLER              PIC X(9) VALUE '000402000'.
+           05  FILLER              PIC X(9) VALUE '000502500'.
+
+       01  WS-RATE-TABLE REDEFINES WS-RATE-TABLE-DATA.
+           05  WS-RATE-ENTRY OCCURS 6 TIMES
+                   INDEXED BY WS-RATE-IDX.
+               10  WS-RATE-PAY-CODE    PIC 9(4).
+               10  WS-RATE-AMOUNT      PIC 9(3)V99.
+
+      * CHECKPOINT/RESTART CONTROL - COMMITS PROGRESS EVERY
+      * WS-CHECKPOINT-INTERVAL PAYROLL1 RECORDS SO AN ABENDED RUN CAN
+      * BE RESUBMITTED FROM WS-LAST-CHECKPOINT INSTEAD OF REPROCESSING
+      * THE WHOLE PAY RUN.
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL  PIC 9(6) VALUE 1.
+           05  WS-RECORD-COUNT         PIC 9(6) VALUE ZERO.
+           05  WS-LAST-CHECKPOINT      PIC 9(6) VALUE ZERO.
+           05  WS-CHECKPOINT-PHASE-SW  PIC X VALUE 'H'.
+               88  WS-CHECKPOINT-HOURLY-PHASE     VALUE 'H'.
+               88  WS-CHECKPOINT-SALARIED-PHASE   VALUE 'S'.
+
+      * SET BY GROSSVAL - 'Y' WHEN GROSS-PAY OF PAYROLL1 IS NUMERIC
+      * AND NOT NEGATIVE.
+       01  WS-GROSS-PAY-SW             PIC X VALUE 'N'.
+           88  WS-GROSS-PAY-VALID          VALUE 'Y'.
+           88  WS-GROSS-PAY-INVALID        VALUE 'N'.
+
+      * PAY-CODE EXCEPTION AUDIT TRAIL.
+       01  WS-ORIGINAL-PAY-CODE        PIC 9(4).
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-RUN-TIME                 PIC 9(8).
+
+      * HOURS RECONCILIATION CONTROL.
+       01  WS-TIMEKEEPING-EOF-SW       PIC X VALUE 'N'.
+           88  WS-TIMEKEEPING-EOF          VALUE 'Y'.
+       01  WS-HOURS-VERIFIED-SW        PIC X VALUE 'N'.
+           88  WS-HOURS-VERIFIED           VALUE 'Y'.
+           88  WS-HOURS-NOT-VERIFIED       VALUE 'N'.
+
+      * TIMEKEEPING EXTRACT LOADED ONCE PER RUN AND SEARCHED PER
+      * EMPLOYEE, RATHER THAN RE-READING TIMEKEEPING-IN FROM THE TOP
+      * FOR EVERY PAYROLL1 RECORD.
+       01  WS-TIMEKEEPING-TABLE.
+           05  WS-TK-COUNT             PIC 9(4) COMP VALUE ZERO.
+           05  WS-TK-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-TK-COUNT
+                   INDEXED BY WS-TK-IDX.
+               10  WS-TK-PAY-CODE      PIC 9(4).
+               10  WS-TK-HOURS         PIC 9(3)V99.
+
+      * PAY RUN BATCH LOAD CONTROL.
+       01  WS-PAYROLL-IN-EOF-SW        PIC X VALUE 'N'.
+           88  WS-PAYROLL-IN-EOF           VALUE 'Y'.
+       01  WS-PAYROLL-IN2-EOF-SW       PIC X VALUE 'N'.
+           88  WS-PAYROLL-IN2-EOF          VALUE 'Y'.
+       01  WS-CHECKPOINT-IN-EOF-SW     PIC X VALUE 'N'.
+           88  WS-CHECKPOINT-IN-EOF        VALUE 'Y'.
+
+      * SET ONCE AT THE TOP OF MAINLINE - 'Y' WHEN WS-RESTART-PARM
+      * CARRIES A VALIDATED NON-ZERO RESTART POSITION, SO THE PP-END-
+      * DATE SOURCING AND OUTPUT-FILE OPEN MODE BOTH TREAT A RESTARTED
+      * RUN THE SAME WAY.
+       01  WS-IS-RESTART-SW            PIC X VALUE 'N'.
+           88  WS-IS-RESTART               VALUE 'Y'.
+           88  WS-IS-NOT-RESTART           VALUE 'N'.
 
-       PROCEDURE DIVISION.
+      * NAME3 DEDUCTIONS PROCESSING - TAX WITHHOLDING RATE AND FLAT
+      * BENEFIT DEDUCTION APPLIED AGAINST GROSS-PAY.
+       01  WS-TAX-WITHHOLDING-RATE     PIC V999 VALUE .150.
+       01  WS-BENEFIT-DEDUCTION        PIC 9(3)V99 VALUE 25.00.
+       01  WS-TAX-WITHHOLDING-AMOUNT   PIC S9(5)V99.
+
+       LINKAGE SECTION.
+       01  WS-RESTART-PARM.
+           05  WS-RESTART-PARM-LEN     PIC S9(4) COMP.
+           05  WS-RESTART-COUNT        PIC 9(6).
+           05  WS-RESTART-COUNT2       PIC 9(6).
+
+       PROCEDURE DIVISION USING WS-RESTART-PARM.
        MAINLINE.
-           MOVE 0 TO PAY-CODE OF PAYROLL1.
-           PERFORM NAME3.
+           IF WS-RESTART-PARM-LEN < 12
+                   OR WS-RESTART-COUNT NOT NUMERIC
+                   OR WS-RESTART-COUNT2 NOT NUMERIC
+               MOVE ZERO TO WS-RESTART-COUNT
+               MOVE ZERO TO WS-RESTART-COUNT2
+           END-IF.
+           IF WS-RESTART-COUNT > ZERO OR WS-RESTART-COUNT2 > ZERO
+               SET WS-IS-RESTART TO TRUE
+           ELSE
+               SET WS-IS-NOT-RESTART TO TRUE
+           END-IF.
+           IF WS-IS-RESTART
+               PERFORM READ-LAST-CHECKPOINT-DATE
+           ELSE
+               ACCEPT WS-PAY-PERIOD-END-DATE FROM DATE YYYYMMDD
+           END-IF.
+           OPEN INPUT PAYROLL-IN.
+           OPEN INPUT PAYROLL-IN2.
+           OPEN INPUT TIMEKEEPING-IN.
+           IF WS-IS-RESTART
+               OPEN EXTEND PAYROLL-OUT
+               OPEN EXTEND EXCEPTION-RPT
+               OPEN EXTEND SUSPENSE-OUT
+               OPEN EXTEND CHECKPOINT-OUT
+           ELSE
+               OPEN OUTPUT PAYROLL-OUT
+               OPEN OUTPUT EXCEPTION-RPT
+               OPEN OUTPUT SUSPENSE-OUT
+               OPEN OUTPUT CHECKPOINT-OUT
+           END-IF.
+           MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+           MOVE WS-RESTART-COUNT TO WS-LAST-CHECKPOINT.
+           ADD WS-RESTART-COUNT2 TO WS-RECORD-COUNT.
+           ADD WS-RESTART-COUNT2 TO WS-LAST-CHECKPOINT.
+           PERFORM LOAD-TIMEKEEPING-BATCH.
+           PERFORM LOAD-PAYROLL-BATCH.
+           PERFORM VARYING EMP-IDX FROM 1 BY 1
+                   UNTIL EMP-IDX > WS-EMP-COUNT OF PAYROLL1
+               IF EMP-IDX > WS-RESTART-COUNT
+                   PERFORM PROCESS-EMPLOYEE
+               END-IF
+           END-PERFORM.
+           SET EMP-IDX TO WS-EMP-COUNT OF PAYROLL1.
+           PERFORM COMMIT-CHECKPOINT.
+           PERFORM LOAD-PAYROLL-BATCH-SALARIED.
+           SET WS-CHECKPOINT-SALARIED-PHASE TO TRUE.
+           PERFORM VARYING EMP2-IDX FROM 1 BY 1
+                   UNTIL EMP2-IDX > WS-EMP2-COUNT OF PAYROLL2
+               IF EMP2-IDX > WS-RESTART-COUNT2
+                   PERFORM PROCESS-SALARIED-EMPLOYEE
+               END-IF
+           END-PERFORM.
+           SET EMP2-IDX TO WS-EMP2-COUNT OF PAYROLL2.
+           PERFORM COMMIT-CHECKPOINT.
+           CLOSE PAYROLL-IN.
+           CLOSE PAYROLL-IN2.
+           CLOSE TIMEKEEPING-IN.
+           CLOSE PAYROLL-OUT.
+           CLOSE EXCEPTION-RPT.
+           CLOSE SUSPENSE-OUT.
+           CLOSE CHECKPOINT-OUT.
+           GOBACK.
+
+      * RESTARTED RUNS CARRY THE PAY-PERIOD-ENDING DATE FORWARD FROM
+      * THE LAST CHECKPOINT INSTEAD OF RE-ACCEPTING TODAY'S DATE, SO A
+      * RUN FIXED AND RESUBMITTED ON A LATER CALENDAR DAY STILL STAMPS
+      * EVERY PAYROLL1/PAYROLL2 RECORD WITH THE ORIGINAL RUN'S PERIOD.
+       READ-LAST-CHECKPOINT-DATE.
+           OPEN INPUT CHECKPOINT-OUT.
+           PERFORM UNTIL WS-CHECKPOINT-IN-EOF
+               READ CHECKPOINT-OUT
+                   AT END
+                       SET WS-CHECKPOINT-IN-EOF TO TRUE
+                   NOT AT END
+                       MOVE CK-PP-END-DATE TO WS-PAY-PERIOD-END-DATE
+               END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-OUT.
+
+       LOAD-TIMEKEEPING-BATCH.
+           MOVE ZERO TO WS-TK-COUNT.
+           PERFORM UNTIL WS-TIMEKEEPING-EOF
+                   OR WS-TK-COUNT = 500
+               READ TIMEKEEPING-IN
+                   AT END
+                       SET WS-TIMEKEEPING-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TK-COUNT
+                       SET WS-TK-IDX TO WS-TK-COUNT
+                       MOVE TK-PAY-CODE TO
+                               WS-TK-PAY-CODE (WS-TK-IDX)
+                       MOVE TK-HOURS TO
+                               WS-TK-HOURS (WS-TK-IDX)
+               END-READ
+           END-PERFORM.
+
+       LOAD-PAYROLL-BATCH.
+           MOVE ZERO TO WS-EMP-COUNT OF PAYROLL1.
+           PERFORM UNTIL WS-PAYROLL-IN-EOF
+                   OR WS-EMP-COUNT OF PAYROLL1 = 50
+               READ PAYROLL-IN
+                   AT END
+                       SET WS-PAYROLL-IN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EMP-COUNT OF PAYROLL1
+                       SET EMP-IDX TO WS-EMP-COUNT OF PAYROLL1
+                       MOVE PI-PAY-CODE TO
+                               PAY-CODE OF PAYROLL1 (EMP-IDX)
+                       MOVE PI-HOURS TO
+                               HOURS OF PAYROLL1 (EMP-IDX)
+               END-READ
+           END-PERFORM.
+           IF NOT WS-PAYROLL-IN-EOF
+               DISPLAY 'WARNING - PAYROLL-IN HAS MORE THAN 50 '
+                   'HOURLY EMPLOYEES - RECORDS PAST THE 50TH ARE '
+                   'NOT PROCESSED THIS RUN'
+           END-IF.
+
+       PROCESS-EMPLOYEE.
+           MOVE PAY-CODE OF PAYROLL1 (EMP-IDX) TO WS-ORIGINAL-PAY-CODE.
+           MOVE 0 TO PAY-CODE OF PAYROLL1 (EMP-IDX).
+           PERFORM LOG-PAY-CODE-EXCEPTION.
+           PERFORM RECONCILE-HOURS.
+           IF WS-HOURS-VERIFIED
+               PERFORM LOOKUP-PAY-RATE
+           ELSE
+               MOVE ZERO TO GROSS-PAY OF PAYROLL1 (EMP-IDX)
+           END-IF.
       *    MOVE 0 TO ABCD OF PARENT.
       *    MOVE 0 TO ABC-ID.
       *    MOVE 0 TO DEF-ID.
-       COP NEW REPLACING ==NAME2== BY ==NAME3== .
-           GOBACK. 
\ No newline at end of file
+           MOVE WS-PAY-PERIOD-END-DATE TO
+                   PP-END-DATE OF PAYROLL1 (EMP-IDX).
+           PERFORM VALIDATE-GROSS-PAY.
+           PERFORM NAME3.
+           PERFORM WRITE-PAYROLL-OUT.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM CHECK-CHECKPOINT.
+
+       RECONCILE-HOURS.
+           MOVE 'N' TO WS-HOURS-VERIFIED-SW.
+           SET WS-TK-IDX TO 1.
+           SEARCH WS-TK-ENTRY
+               AT END
+                   PERFORM LOG-HOURS-NOT-FOUND-SUSPENSE
+               WHEN WS-TK-PAY-CODE (WS-TK-IDX) = WS-ORIGINAL-PAY-CODE
+                   IF WS-TK-HOURS (WS-TK-IDX) =
+                           HOURS OF PAYROLL1 (EMP-IDX)
+                       SET WS-HOURS-VERIFIED TO TRUE
+                   ELSE
+                       PERFORM LOG-HOURS-SUSPENSE
+                   END-IF
+           END-SEARCH.
+
+       LOG-HOURS-SUSPENSE.
+           MOVE EMP-IDX TO SU-RECORD-KEY.
+           MOVE WS-ORIGINAL-PAY-CODE TO SU-PAY-CODE.
+           MOVE HOURS OF PAYROLL1 (EMP-IDX) TO SU-PAYROLL-HOURS.
+           MOVE WS-TK-HOURS (WS-TK-IDX) TO SU-TIMEKEEPING-HOURS.
+           WRITE SUSPENSE-OUT-REC.
+
+      * PAY-CODE HAS NO ENTRY AT ALL IN THE TIMEKEEPING EXTRACT -
+      * SU-TIMEKEEPING-HOURS IS SET TO ZERO TO FLAG "NOT FOUND" SO
+      * THIS CASE CAN BE TOLD APART FROM A REAL HOURS MISMATCH.
+       LOG-HOURS-NOT-FOUND-SUSPENSE.
+           MOVE EMP-IDX TO SU-RECORD-KEY.
+           MOVE WS-ORIGINAL-PAY-CODE TO SU-PAY-CODE.
+           MOVE HOURS OF PAYROLL1 (EMP-IDX) TO SU-PAYROLL-HOURS.
+           MOVE ZERO TO SU-TIMEKEEPING-HOURS.
+           WRITE SUSPENSE-OUT-REC.
+
+       LOG-PAY-CODE-EXCEPTION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE EMP-IDX TO ER-RECORD-KEY.
+           MOVE WS-ORIGINAL-PAY-CODE TO ER-ORIGINAL-PAY-CODE.
+           MOVE WS-RUN-DATE TO ER-RUN-DATE.
+           MOVE WS-RUN-TIME TO ER-RUN-TIME.
+           WRITE EXCEPTION-RPT-REC.
+
+       CHECK-CHECKPOINT.
+           IF WS-RECORD-COUNT - WS-LAST-CHECKPOINT
+                   >= WS-CHECKPOINT-INTERVAL
+               PERFORM COMMIT-CHECKPOINT
+           END-IF.
+
+       COMMIT-CHECKPOINT.
+      * A REAL COMMIT WOULD ALSO TAKE A DB2/IMS SYNC POINT. THE
+      * CHECKPOINT RECORD BELOW IS WHAT SURVIVES AN ABEND: THE LAST
+      * RECORD WRITTEN TO CHECKPOINT-OUT IS WHAT OPERATIONS READS TO
+      * BUILD THE WS-RESTART-PARM FOR THE RESUBMITTED RUN.
+           MOVE WS-RECORD-COUNT TO WS-LAST-CHECKPOINT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RECORD-COUNT TO CK-RECORD-COUNT.
+           MOVE WS-RUN-DATE TO CK-RUN-DATE.
+           MOVE WS-RUN-TIME TO CK-RUN-TIME.
+           MOVE WS-PAY-PERIOD-END-DATE TO CK-PP-END-DATE.
+           IF WS-CHECKPOINT-HOURLY-PHASE
+               MOVE EMP-IDX TO CK-HOURLY-COUNT
+               MOVE ZERO TO CK-SALARIED-COUNT
+           ELSE
+               MOVE WS-EMP-COUNT OF PAYROLL1 TO CK-HOURLY-COUNT
+               MOVE EMP2-IDX TO CK-SALARIED-COUNT
+           END-IF.
+           WRITE CHECKPOINT-OUT-REC.
+           DISPLAY 'CHECKPOINT COMMITTED - RESTART PARM HOURLY '
+               CK-HOURLY-COUNT ' SALARIED ' CK-SALARIED-COUNT.
+
+       VALIDATE-GROSS-PAY.
+           CALL 'GROSSVAL' USING GROSS-PAY OF PAYROLL1 (EMP-IDX),
+                   WS-GROSS-PAY-SW.
+           IF WS-GROSS-PAY-INVALID
+               MOVE ZERO TO GROSS-PAY OF PAYROLL1 (EMP-IDX)
+           END-IF.
+
+       WRITE-PAYROLL-OUT.
+           MOVE WS-ORIGINAL-PAY-CODE TO PO-PAY-CODE.
+           MOVE GROSS-PAY OF PAYROLL1 (EMP-IDX) TO PO-GROSS-PAY.
+           MOVE HOURS OF PAYROLL1 (EMP-IDX) TO PO-HOURS.
+           MOVE PP-END-DATE OF PAYROLL1 (EMP-IDX) TO PO-PP-END-DATE.
+           MOVE NET-PAY OF PAYROLL1 (EMP-IDX) TO PO-NET-PAY.
+           SET PO-HOURLY-EMPLOYEE TO TRUE.
+           MOVE ZERO TO PO-SALARY-AMT.
+           WRITE PAYROLL-OUT-REC.
+
+       LOOKUP-PAY-RATE.
+           SET WS-RATE-IDX TO 1.
+           SEARCH WS-RATE-ENTRY
+               AT END
+                   MOVE ZERO TO GROSS-PAY OF PAYROLL1 (EMP-IDX)
+               WHEN WS-RATE-PAY-CODE (WS-RATE-IDX) =
+                       WS-ORIGINAL-PAY-CODE
+                   COMPUTE GROSS-PAY OF PAYROLL1 (EMP-IDX) =
+                       HOURS OF PAYROLL1 (EMP-IDX)
+                       * WS-RATE-AMOUNT (WS-RATE-IDX)
+           END-SEARCH.
+
+       NAME3.
+           COMPUTE WS-TAX-WITHHOLDING-AMOUNT =
+               GROSS-PAY OF PAYROLL1 (EMP-IDX)
+               * WS-TAX-WITHHOLDING-RATE.
+           COMPUTE NET-PAY OF PAYROLL1 (EMP-IDX) =
+               GROSS-PAY OF PAYROLL1 (EMP-IDX)
+               - WS-TAX-WITHHOLDING-AMOUNT
+               - WS-BENEFIT-DEDUCTION.
+           IF NET-PAY OF PAYROLL1 (EMP-IDX) < ZERO
+               MOVE ZERO TO NET-PAY OF PAYROLL1 (EMP-IDX)
+           END-IF.
+
+       LOAD-PAYROLL-BATCH-SALARIED.
+           MOVE ZERO TO WS-EMP2-COUNT OF PAYROLL2.
+           PERFORM UNTIL WS-PAYROLL-IN2-EOF
+                   OR WS-EMP2-COUNT OF PAYROLL2 = 50
+               READ PAYROLL-IN2
+                   AT END
+                       SET WS-PAYROLL-IN2-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EMP2-COUNT OF PAYROLL2
+                       SET EMP2-IDX TO WS-EMP2-COUNT OF PAYROLL2
+                       MOVE PI2-PAY-CODE TO
+                               PAY-CODE OF PAYROLL2 (EMP2-IDX)
+                       MOVE PI2-SALARY-AMT TO
+                               SALARY-AMT OF PAYROLL2 (EMP2-IDX)
+               END-READ
+           END-PERFORM.
+           IF NOT WS-PAYROLL-IN2-EOF
+               DISPLAY 'WARNING - PAYROLL-IN2 HAS MORE THAN 50 '
+                   'SALARIED EMPLOYEES - RECORDS PAST THE 50TH ARE '
+                   'NOT PROCESSED THIS RUN'
+           END-IF.
+
+       PROCESS-SALARIED-EMPLOYEE.
+           MOVE SALARY-AMT OF PAYROLL2 (EMP2-IDX) TO
+                   GROSS-PAY OF PAYROLL2 (EMP2-IDX).
+           MOVE WS-PAY-PERIOD-END-DATE TO
+                   PP-END-DATE OF PAYROLL2 (EMP2-IDX).
+           PERFORM VALIDATE-GROSS-PAY-SALARIED.
+           PERFORM NAME3-SALARIED.
+           PERFORM WRITE-PAYROLL-OUT-SALARIED.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM CHECK-CHECKPOINT.
+
+       VALIDATE-GROSS-PAY-SALARIED.
+           CALL 'GROSSVAL' USING GROSS-PAY OF PAYROLL2 (EMP2-IDX),
+                   WS-GROSS-PAY-SW.
+           IF WS-GROSS-PAY-INVALID
+               MOVE ZERO TO GROSS-PAY OF PAYROLL2 (EMP2-IDX)
+           END-IF.
+
+       NAME3-SALARIED.
+           COMPUTE WS-TAX-WITHHOLDING-AMOUNT =
+               GROSS-PAY OF PAYROLL2 (EMP2-IDX)
+               * WS-TAX-WITHHOLDING-RATE.
+           COMPUTE NET-PAY OF PAYROLL2 (EMP2-IDX) =
+               GROSS-PAY OF PAYROLL2 (EMP2-IDX)
+               - WS-TAX-WITHHOLDING-AMOUNT
+               - WS-BENEFIT-DEDUCTION.
+           IF NET-PAY OF PAYROLL2 (EMP2-IDX) < ZERO
+               MOVE ZERO TO NET-PAY OF PAYROLL2 (EMP2-IDX)
+           END-IF.
+
+       WRITE-PAYROLL-OUT-SALARIED.
+           MOVE PAY-CODE OF PAYROLL2 (EMP2-IDX) TO PO-PAY-CODE.
+           MOVE GROSS-PAY OF PAYROLL2 (EMP2-IDX) TO PO-GROSS-PAY.
+           MOVE ZERO TO PO-HOURS.
+           MOVE PP-END-DATE OF PAYROLL2 (EMP2-IDX) TO PO-PP-END-DATE.
+           MOVE NET-PAY OF PAYROLL2 (EMP2-IDX) TO PO-NET-PAY.
+           SET PO-SALARIED-EMPLOYEE TO TRUE.
+           MOVE SALARY-AMT OF PAYROLL2 (EMP2-IDX) TO PO-SALARY-AMT.
+           WRITE PAYROLL-OUT-REC.
